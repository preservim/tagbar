@@ -0,0 +1,68 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SeqNumGen.
+AUTHOR.  T.K.
+* This sub-program hands back the next number in an ever-increasing
+* sequence, the way Fickle's Counter does, except the count is kept in
+* a SEQ-COUNTER-FILE on disk rather than in WORKING-STORAGE, so it
+* survives from one job run to the next and not just from one CALL to
+* the next within a single run.  Any program in the suite that needs a
+* unique, gap-free number (a key, a document number, and so on) can
+* CALL this instead of keeping its own counter.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SeqCounterFile ASSIGN TO "SEQCTR"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS SeqFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SeqCounterFile.
+01  SeqCounterRecord.
+    02 SeqLastNumber      PIC 9(8).
+
+WORKING-STORAGE SECTION.
+01 SeqFileStatus      PIC XX.
+   88 SeqFileOk            VALUE "00".
+   88 SeqFileMissing       VALUE "35".
+
+01 SeqCurrentNumber   PIC 9(8) VALUE ZERO.
+
+LINKAGE SECTION.
+01 NextNumber         PIC 9(8).
+
+PROCEDURE DIVISION USING NextNumber.
+Begin.
+    PERFORM ReadLastNumber
+    ADD 1 TO SeqCurrentNumber
+    MOVE SeqCurrentNumber TO NextNumber
+    PERFORM WriteLastNumber.
+    GOBACK.
+
+
+ReadLastNumber.
+    MOVE ZERO TO SeqCurrentNumber
+    OPEN INPUT SeqCounterFile
+    IF SeqFileOk
+        READ SeqCounterFile
+            AT END CONTINUE
+        END-READ
+        MOVE SeqLastNumber TO SeqCurrentNumber
+        CLOSE SeqCounterFile
+    ELSE
+        IF NOT SeqFileMissing
+            CLOSE SeqCounterFile
+        END-IF
+    END-IF.
+*   A SeqFileStatus of "35" means this is the first CALL ever made
+*   against this counter file, so SeqCurrentNumber stays zero and the
+*   sequence starts at one.
+
+
+WriteLastNumber.
+    MOVE SeqCurrentNumber TO SeqLastNumber
+    OPEN OUTPUT SeqCounterFile
+    WRITE SeqCounterRecord
+    CLOSE SeqCounterFile.
