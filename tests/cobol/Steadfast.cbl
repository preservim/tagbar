@@ -0,0 +1,24 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Steadfast IS INITIAL PROGRAM.
+AUTHOR.  Michael Coughlan.
+* This sub-program is the IS INITIAL counterpart of Fickle.  Because it
+* is declared IS INITIAL, its WORKING-STORAGE is reset to the VALUE
+* clauses shown below on every CALL, so Counter never accumulates and
+* the same UserNumber always produces the same SteadfastResult.
+
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+
+WORKING-STORAGE SECTION.
+01 Counter            PIC 9(4) VALUE ZERO.
+
+LINKAGE SECTION.
+01 UserNumber         PIC 99.
+01 SteadfastResult    PIC 9(4).
+
+PROCEDURE DIVISION USING UserNumber, SteadfastResult.
+Begin.
+    ADD UserNumber TO Counter.
+    MOVE Counter TO SteadfastResult.
+    GOBACK.
