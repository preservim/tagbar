@@ -0,0 +1,44 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DivideNums.
+AUTHOR.  T.K.
+* This sub-program is called the same way MultiplyNums is, BY CONTENT
+* Number1 and Number2 with the answer handed back BY REFERENCE in
+* Result.  A transaction that divides by zero, or whose answer does
+* not fit in Result, is not abended here; instead ErrorFlag is set to
+* "Y" and ErrorReason tells the caller which of the two happened, so
+* the transaction can be routed to an error file, the way
+* CallMultiplyNums does for MultiplyNums transactions that fail
+* validation.
+
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+
+LINKAGE SECTION.
+01 Number1            PIC 9(3)V99.
+01 Number2            PIC 9(3)V99.
+01 Result             PIC 9(6)V99 COMP.
+01 ErrorFlag          PIC X.
+   88 DivideErrorOccurred  VALUE "Y".
+   88 DivideCompletedOk    VALUE "N".
+01 ErrorReason        PIC X.
+   88 DivideByZeroError    VALUE "Z".
+   88 DivideOverflowError  VALUE "O".
+   88 DivideNoError        VALUE SPACE.
+
+PROCEDURE DIVISION USING Number1, Number2, Result, ErrorFlag, ErrorReason.
+Begin.
+    SET DivideCompletedOk TO TRUE
+    SET DivideNoError TO TRUE
+    MOVE ZERO TO Result
+    IF Number2 = ZERO
+        SET DivideErrorOccurred TO TRUE
+        SET DivideByZeroError TO TRUE
+    ELSE
+        DIVIDE Number1 BY Number2 GIVING Result
+            ON SIZE ERROR
+                SET DivideErrorOccurred TO TRUE
+                SET DivideOverflowError TO TRUE
+        END-DIVIDE
+    END-IF.
+    GOBACK.
