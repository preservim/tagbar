@@ -1,7 +1,7 @@
-      $ SET SOURCEFORMAT"FREE"
+      $SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DriverProg.
-AUTHOR.  Michael Coughlan. 
+AUTHOR.  Michael Coughlan.
 * This program demonstrates the use of the CALL verb
 * it calls three external sub-programs that help to demonstrate
 * some of the features of the CALL.
@@ -9,33 +9,253 @@ AUTHOR.  Michael Coughlan.
 * are the numbers to be multiplied, the second two are strings to
 * demonstrate that strings can be passed as parameters and the
 * last is the returned result of multiplying the two numbers.
-* The "Fickle" sub-program demonstrates a program that exhibits 
+* The "Fickle" sub-program demonstrates a program that exhibits
 * State Memory.
 * The "Steadfast" sub-program demonstrates how a sub-program that
 * uses the IS INITIAL phrase can avoid State Memory.
+*
+* Modification History:
+* 2026-08-08  T.K.  CallMultiplyNums no longer ACCEPTs Number1/Number2
+*                    from the terminal.  It now reads a MULT-TRANS-FILE
+*                    of transactions and drives MultiplyNums once per
+*                    record, writing each answer to a RESULTS-FILE.
+* 2026-08-08  T.K.  Added checkpoint/restart.  A CHECKPOINT-FILE record
+*                    is written every CheckpointInterval transactions;
+*                    on the next run DetermineRestartPoint reads it back
+*                    and SkipCompletedTransactions fast-forwards
+*                    MultTranFile past everything already processed.
+* 2026-08-08  T.K.  Fickle and Steadfast now hand back their result in a
+*                    second, BY REFERENCE parameter and every CALL
+*                    against them is logged to an AUDIT-FILE (timestamp,
+*                    subprogram, UserNumber in, result out, and whether
+*                    a CANCEL preceded the CALL).
+* 2026-08-08  T.K.  ValidateTransaction now edits each transaction before
+*                    it reaches MultiplyNums; anything that fails is
+*                    written to a REJECT-FILE with a reason instead of
+*                    being passed to the sub-program.
+* 2026-08-08  T.K.  Added PrintSummaryReport, a control/summary report
+*                    DISPLAYed at STOP RUN covering the multiplication
+*                    batch run and the Fickle/Steadfast invocation
+*                    counts.
+* 2026-08-08  T.K.  Transactions now carry a TranType of "M" or "D" so
+*                    CallMultiplyNums can route each one to MultiplyNums
+*                    or the new DivideNums sub-program.  A transaction
+*                    that divides by zero is written to an ERROR-FILE
+*                    instead of being passed to DivideNums.
+* 2026-08-08  T.K.  Added a CSV-FILE extract (Number1,Number2,PrnResult)
+*                    alongside RESULTS-FILE for spreadsheet import.
+* 2026-08-08  T.K.  Number1/Number2/Result widened to carry two decimal
+*                    places (PIC 9(3)V99 / 9(6)V99 COMP) for price
+*                    extension work; all file layouts that carry these
+*                    fields were widened to match.
+* 2026-08-08  T.K.  MultiplyNums now reports arithmetic overflow through
+*                    OverflowFlag instead of letting Result truncate.  A
+*                    transaction that overflows is written to a
+*                    SUSPENSE-FILE for manual review instead of RESULTS-FILE.
+* 2026-08-08  T.K.  Added CallSeqNumGen, which shows the new SeqNumGen
+*                    sub-program handing back a sequence number that is
+*                    kept in a disk file and so keeps climbing from one
+*                    run of this job to the next, unlike Fickle's Counter
+*                    which only keeps State Memory within a single run.
+* 2026-08-08  T.K.  Fixed the Fickle/Steadfast CALLs to pass FickleResult/
+*                    SteadfastResult BY REFERENCE instead of BY CONTENT, so
+*                    the audit log actually records what the sub-programs
+*                    returned.  A restart run now opens the output files
+*                    EXTEND instead of OUTPUT and CHECKPOINT-FILE now also
+*                    carries ProcessedCount/RejectedCount/ResultSum/
+*                    DivideZeroCount/DivideOverflowCount/OverflowCount,
+*                    so a restart no longer loses earlier output or
+*                    under-reports the totals in
+*                    PrintSummaryReport; CHKPOINT is cleared once
+*                    CallMultiplyNums reaches genuine end of file so a
+*                    later, unrelated run does not inherit a stale restart
+*                    point.  RejNumber1/RejNumber2 are alphanumeric again so
+*                    a reject record can capture non-numeric input.  The
+*                    CSV extract now inserts the decimal point Number1/
+*                    Number2/PrnResult imply but do not store.  DivideNums
+*                    now hands back an ErrorReason so a divide-by-zero and
+*                    a divide overflow are reported with distinct text.
+* 2026-08-08  T.K.  AUDITLOG now opens EXTEND (falling back to OUTPUT
+*                    only the first time the file doesn't exist yet) so
+*                    the CALL/CANCEL history survives from one run to
+*                    the next instead of being truncated every time.
+*                    The old DivideErrorCount is now two counters,
+*                    DivideZeroCount and DivideOverflowCount, so the
+*                    summary report doesn't call an overflow a
+*                    divide-by-zero.  RejectRecord/ErrorRecord/
+*                    SuspenseRecord now also carry the TranKey of the
+*                    MultTranFile record they came from, so a rejected,
+*                    errored or suspended transaction can be traced
+*                    back to a specific input line for correction.
 
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MultTranFile ASSIGN TO "MULTTRAN"
+           ORGANIZATION IS SEQUENTIAL.
+
+    SELECT ResultsFile ASSIGN TO "RESULTS"
+           ORGANIZATION IS SEQUENTIAL.
+
+    SELECT CheckpointFile ASSIGN TO "CHKPOINT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CheckpointFileStatus.
+
+    SELECT AuditFile ASSIGN TO "AUDITLOG"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AuditFileStatus.
+
+    SELECT RejectFile ASSIGN TO "REJECTS"
+           ORGANIZATION IS SEQUENTIAL.
+
+    SELECT ErrorFile ASSIGN TO "DIVERRS"
+           ORGANIZATION IS SEQUENTIAL.
+
+    SELECT CsvFile ASSIGN TO "CSVOUT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT SuspenseFile ASSIGN TO "SUSPENSE"
+           ORGANIZATION IS SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+FD  MultTranFile.
+01  MultTranRecord.
+    02 TranKey         PIC 9(6).
+    02 TranType        PIC X(1).
+       88 TranIsMultiply      VALUE "M".
+       88 TranIsDivide        VALUE "D".
+    02 TranNumber1     PIC 9(3)V99.
+    02 TranNumber2     PIC 9(3)V99.
+
+FD  ResultsFile.
+01  ResultsRecord.
+    02 RsltNumber1      PIC 9(3)V99.
+    02 RsltNumber2      PIC 9(3)V99.
+    02 RsltAnswer       PIC 9(6)V99.
+
+FD  CheckpointFile.
+01  CheckpointRecord.
+    02 CkptCount            PIC 9(6).
+    02 CkptLastKey          PIC 9(6).
+    02 CkptProcessedCount   PIC 9(6).
+    02 CkptRejectedCount    PIC 9(6).
+    02 CkptResultSum        PIC 9(9)V99.
+    02 CkptDivideZeroCount     PIC 9(6).
+    02 CkptDivideOverflowCount PIC 9(6).
+    02 CkptOverflowCount       PIC 9(6).
+
+FD  AuditFile.
+01  AuditRecord.
+    02 AuditDate          PIC 9(8).
+    02 AuditTime          PIC 9(8).
+    02 AuditProgram       PIC X(9).
+    02 AuditUserNumber    PIC 99.
+    02 AuditResult        PIC 9(4).
+    02 AuditCancelFlag    PIC X.
+       88 AuditCancelPrecededCall   VALUE "Y".
+       88 AuditNoCancelPrecededCall VALUE "N".
+
+FD  RejectFile.
+01  RejectRecord.
+    02 RejTranKey         PIC 9(6).
+    02 RejNumber1         PIC X(5).
+    02 RejNumber2         PIC X(5).
+    02 RejReason          PIC X(40).
+
+FD  ErrorFile.
+01  ErrorRecord.
+    02 ErrTranKey           PIC 9(6).
+    02 ErrNumber1          PIC 9(3)V99.
+    02 ErrNumber2          PIC 9(3)V99.
+    02 ErrReason           PIC X(40).
+
+FD  CsvFile.
+01  CsvRecord                PIC X(24).
+
+FD  SuspenseFile.
+01  SuspenseRecord.
+    02 SusTranKey           PIC 9(6).
+    02 SusNumber1          PIC 9(3)V99.
+    02 SusNumber2          PIC 9(3)V99.
+    02 SusReason           PIC X(40).
 
 WORKING-STORAGE SECTION.
+01 CheckpointFileStatus  PIC XX.
+   88 CheckpointFileOk        VALUE "00".
+   88 CheckpointFileMissing   VALUE "35".
+
+01 AuditFileStatus       PIC XX.
+   88 AuditFileOk             VALUE "00".
+   88 AuditFileMissing        VALUE "35".
+
+01 CheckpointInterval    PIC 9(4) VALUE 50.
+*  Number of transactions between checkpoint writes.
+01 CheckpointQuotient    PIC 9(6).
+01 CheckpointRemainder   PIC 9(4).
+
+01 TransactionCount      PIC 9(6) VALUE ZERO.
+01 RestartKey             PIC 9(6) VALUE ZERO.
+*  Key of the last transaction completed by a previous, aborted run.
+*  Zero means start from the beginning of MultTranFile as normal.
+
+01 ProcessedCount        PIC 9(6) VALUE ZERO.
+01 RejectedCount         PIC 9(6) VALUE ZERO.
+
+01 TransactionValid      PIC X VALUE "Y".
+   88 TransactionIsValid      VALUE "Y".
+   88 TransactionIsInvalid    VALUE "N".
+
+01 RejectReasonText      PIC X(40) VALUE SPACES.
+
+01 ResultSum             PIC 9(9)V99 VALUE ZERO.
+01 ResultAverage         PIC 9(6)V99 VALUE ZERO.
+
+01 FickleCallCount       PIC 9(4) VALUE ZERO.
+01 SteadfastCallCount    PIC 9(4) VALUE ZERO.
+
+01 DivideErrorFlag       PIC X VALUE "N".
+   88 DivideFailed            VALUE "Y".
+01 DivideErrorReason     PIC X VALUE SPACE.
+   88 DivideErrorWasZeroDivide    VALUE "Z".
+   88 DivideErrorWasOverflow      VALUE "O".
+01 DivideZeroCount       PIC 9(6) VALUE ZERO.
+01 DivideOverflowCount   PIC 9(6) VALUE ZERO.
+
+01 OverflowFlag          PIC X VALUE "N".
+   88 OverflowOccurred       VALUE "Y".
+01 OverflowCount         PIC 9(6) VALUE ZERO.
 01 UserNumber         PIC 99.
+01 FickleResult       PIC 9(4).
+01 SteadfastResult    PIC 9(4).
+
+01 CancelPrecededCall PIC X VALUE "N".
+   88 CancelDidPrecedeCall VALUE "Y".
+*  Set to "Y" immediately after a CANCEL "Fickle" and checked, then
+*  reset to "N", the next time an audit record is written.
+
+01 NextNumber         PIC 9(8).
 
-01 PrnResult          PIC 9(6).
+01 PrnResult          PIC 9(6)V99.
 * field declared as COMP cannot be DISPLAYed
 * it is necessary to move it to a DISPLAY field.
 * DISPLAY is the default value for a field and
 * need not be declared.
-  
+
+01 MoreTransactions   PIC X VALUE "Y".
+   88 NoMoreTransactions     VALUE "N".
+*  Drives the PERFORM ... UNTIL that reads MultTranFile.  Set to "N"
+*  by ReadTransaction when the AT END condition is reached.
 
 * Parameters must be either 01-level's or elementry
-* data-items. 
+* data-items.
 01 Parameters.
-   02 Number1         PIC 9(3).
-   02 Number2         PIC 9(3).
+   02 Number1         PIC 9(3)V99.
+   02 Number2         PIC 9(3)V99.
    02 FirstString     PIC X(19) VALUE "First parameter  = ".
    02 SecondString    PIC X(19) VALUE "Second parameter = ".
-   02 Result          PIC 9(6) COMP.
-*  I've made this a COMP field to demonstrate that COMP 
+   02 Result          PIC 9(6)V99 COMP.
+*  I've made this a COMP field to demonstrate that COMP
 *  items can be passed as parameters but a COMP field cannot
 *  be DISPLAYed and so is moved to a DISPLAY field before DISPLAYing it.
 
@@ -44,27 +264,174 @@ WORKING-STORAGE SECTION.
 PROCEDURE DIVISION.
 Begin.
     PERFORM CallMultiplyNums.
+
+    PERFORM OpenAuditFile
     PERFORM CallFickle
     PERFORM CallSteadfast
+    PERFORM MakeFickleSteadfast
+    CLOSE AuditFile.
+
+    PERFORM CallSeqNumGen.
 
-    PERFORM MakeFickleSteadfast.
+    PERFORM PrintSummaryReport.
 
     STOP RUN.
 
 
 CallMultiplyNums.
-    DISPLAY "Input 2 numbers (3 digits each)  to be multiplied"
-    DISPLAY "First number -  " WITH NO ADVANCING
-    ACCEPT Number1
-    DISPLAY "Second number - " WITH NO ADVANCING
-    ACCEPT Number2.
-    DISPLAY "The first string  is " FirstString.
-    DISPLAY "The second string is " SecondString.
-    DISPLAY ">>>>>>>>> Calling the sub-program now".
+    OPEN INPUT MultTranFile
+
+    PERFORM DetermineRestartPoint
+    PERFORM OpenOutputFiles
+
+    PERFORM ReadTransaction
+    PERFORM SkipCompletedTransaction
+        UNTIL NoMoreTransactions
+           OR TranKey > RestartKey
+
+    PERFORM ProcessTransaction UNTIL NoMoreTransactions
+
+    CLOSE MultTranFile
+    CLOSE ResultsFile
+    CLOSE RejectFile
+    CLOSE ErrorFile
+    CLOSE CsvFile
+    CLOSE SuspenseFile
+
+    PERFORM ClearCheckpoint.
+*   Reaching this point means PERFORM ProcessTransaction UNTIL
+*   NoMoreTransactions has run to genuine end-of-file on MultTranFile,
+*   not an abend, so the checkpoint is no longer needed and is cleared
+*   before the next run (a fresh MultTranFile starting back at TranKey
+*   1) can see it.
+
+
+OpenOutputFiles.
+    IF RestartKey > ZERO
+        OPEN EXTEND ResultsFile
+        OPEN EXTEND RejectFile
+        OPEN EXTEND ErrorFile
+        OPEN EXTEND CsvFile
+        OPEN EXTEND SuspenseFile
+    ELSE
+        OPEN OUTPUT ResultsFile
+        OPEN OUTPUT RejectFile
+        OPEN OUTPUT ErrorFile
+        OPEN OUTPUT CsvFile
+        OPEN OUTPUT SuspenseFile
+    END-IF.
+*   A restart run (RestartKey > ZERO) must not lose the output records
+*   an earlier, aborted run already wrote, so the output files are
+*   opened EXTEND rather than OUTPUT whenever DetermineRestartPoint
+*   found a checkpoint to restart from.
+
+
+DetermineRestartPoint.
+    MOVE ZERO TO RestartKey
+    OPEN INPUT CheckpointFile
+    IF CheckpointFileOk
+        READ CheckpointFile
+            AT END CONTINUE
+        END-READ
+        MOVE CkptLastKey TO RestartKey
+        MOVE CkptCount TO TransactionCount
+        MOVE CkptProcessedCount TO ProcessedCount
+        MOVE CkptRejectedCount TO RejectedCount
+        MOVE CkptResultSum TO ResultSum
+        MOVE CkptDivideZeroCount TO DivideZeroCount
+        MOVE CkptDivideOverflowCount TO DivideOverflowCount
+        MOVE CkptOverflowCount TO OverflowCount
+        CLOSE CheckpointFile
+    ELSE
+        IF NOT CheckpointFileMissing
+            CLOSE CheckpointFile
+        END-IF
+    END-IF.
+*   A CheckpointFileStatus of "35" means no checkpoint was ever written,
+*   so RestartKey stays zero and the whole transaction file is run.  A
+*   RestartKey greater than zero means this is a restart, and also
+*   carries forward the totals PrintSummaryReport needs so they cover
+*   the whole transaction file, not just the records seen since restart.
+
+
+ReadTransaction.
+    READ MultTranFile
+        AT END MOVE "N" TO MoreTransactions
+    END-READ.
+
 
+SkipCompletedTransaction.
+*   Fast-forwards MultTranFile, without calling MultiplyNums again, past
+*   every transaction already completed in an earlier, aborted run.
+    PERFORM ReadTransaction.
+
+
+ProcessTransaction.
+    ADD 1 TO TransactionCount
+    MOVE TranNumber1 TO Number1
+    MOVE TranNumber2 TO Number2
+
+    PERFORM ValidateTransaction
+    IF TransactionIsInvalid
+        PERFORM WriteRejectRecord
+    ELSE
+        IF TranIsDivide
+            PERFORM CallDivideAndWriteResult
+        ELSE
+            PERFORM CallMultiplyAndWriteResult
+        END-IF
+    END-IF
+
+    DIVIDE TransactionCount BY CheckpointInterval
+        GIVING CheckpointQuotient
+        REMAINDER CheckpointRemainder
+    IF CheckpointRemainder = ZERO
+        PERFORM WriteCheckpoint
+    END-IF
+
+    PERFORM ReadTransaction.
+
+
+ValidateTransaction.
+    SET TransactionIsValid TO TRUE
+    MOVE SPACES TO RejectReasonText
+    IF TranNumber1 NOT NUMERIC
+        SET TransactionIsInvalid TO TRUE
+        MOVE "Number1 is not numeric" TO RejectReasonText
+    END-IF
+    IF TranNumber2 NOT NUMERIC
+        SET TransactionIsInvalid TO TRUE
+        IF RejectReasonText = SPACES
+            MOVE "Number2 is not numeric" TO RejectReasonText
+        ELSE
+            MOVE "Number1 and Number2 are not numeric" TO
+                 RejectReasonText
+        END-IF
+    END-IF
+    IF NOT TranIsMultiply AND NOT TranIsDivide
+        SET TransactionIsInvalid TO TRUE
+        MOVE "TranType is not M or D" TO RejectReasonText
+    END-IF.
+*   TranNumber1/TranNumber2 are unsigned PIC 9(3)V99 fields, so once a
+*   value is confirmed NUMERIC it is automatically non-negative and
+*   within the 0-999.99 range the field allows.  NOT NUMERIC is
+*   therefore the only edit this transaction layout needs.
+
+
+WriteRejectRecord.
+    MOVE TranKey TO RejTranKey
+    MOVE TranNumber1 TO RejNumber1
+    MOVE TranNumber2 TO RejNumber2
+    MOVE RejectReasonText TO RejReason
+    WRITE RejectRecord
+    ADD 1 TO RejectedCount.
+
+
+CallMultiplyAndWriteResult.
+    MOVE "N" TO OverflowFlag
     CALL "MultiplyNums"
          USING BY CONTENT Number1, Number2, FirstString,
-               BY REFERENCE SecondString, Result.
+               BY REFERENCE SecondString, Result, OverflowFlag.
 
 *   The USING phrase specifies the parameters to be passed to the
 *   sub-program. The order of the parameters is important as the
@@ -75,12 +442,128 @@ CallMultiplyNums.
 *   SecondString by content and you can see that its value is
 *   overwritten by the called program.
 
-    DISPLAY "Back in the main program now <<<<<<<<<<<".
-    MOVE Result to PrnResult.
-    DISPLAY Number1 " multiplied by " Number2 " is = " PrnResult.
+    IF OverflowOccurred
+        PERFORM WriteSuspenseRecord
+    ELSE
+        MOVE Result to PrnResult
+        DISPLAY Number1 " multiplied by " Number2 " is = " PrnResult
+
+        MOVE Number1 TO RsltNumber1
+        MOVE Number2 TO RsltNumber2
+        MOVE PrnResult TO RsltAnswer
+        WRITE ResultsRecord
+        ADD 1 TO ProcessedCount
+        ADD PrnResult TO ResultSum
+        PERFORM WriteCsvRecord
+    END-IF.
+
+
+CallDivideAndWriteResult.
+    MOVE "N" TO DivideErrorFlag
+    MOVE SPACE TO DivideErrorReason
+    CALL "DivideNums"
+         USING BY CONTENT Number1, Number2,
+               BY REFERENCE Result, DivideErrorFlag, DivideErrorReason.
+
+    IF DivideFailed
+        PERFORM WriteDivideErrorRecord
+    ELSE
+        MOVE Result TO PrnResult
+        DISPLAY Number1 " divided by " Number2 " is = " PrnResult
+
+        MOVE Number1 TO RsltNumber1
+        MOVE Number2 TO RsltNumber2
+        MOVE PrnResult TO RsltAnswer
+        WRITE ResultsRecord
+        ADD 1 TO ProcessedCount
+        ADD PrnResult TO ResultSum
+        PERFORM WriteCsvRecord
+    END-IF.
+
+
+WriteCsvRecord.
+*   Number1/Number2/PrnResult are DISPLAY numeric fields whose decimal
+*   point is implied (the "V" in their PIC clause), not stored, so the
+*   point has to be inserted explicitly or the spreadsheet reads every
+*   amount 100x too large.
+    MOVE SPACES TO CsvRecord
+    STRING Number1(1:3)     DELIMITED BY SIZE
+           "."              DELIMITED BY SIZE
+           Number1(4:2)     DELIMITED BY SIZE
+           ","              DELIMITED BY SIZE
+           Number2(1:3)     DELIMITED BY SIZE
+           "."              DELIMITED BY SIZE
+           Number2(4:2)     DELIMITED BY SIZE
+           ","              DELIMITED BY SIZE
+           PrnResult(1:6)   DELIMITED BY SIZE
+           "."              DELIMITED BY SIZE
+           PrnResult(7:2)   DELIMITED BY SIZE
+        INTO CsvRecord
+    END-STRING
+    WRITE CsvRecord.
+
+
+WriteDivideErrorRecord.
+    MOVE TranKey TO ErrTranKey
+    MOVE Number1 TO ErrNumber1
+    MOVE Number2 TO ErrNumber2
+    IF DivideErrorWasOverflow
+        MOVE "Divide result overflowed Result field" TO ErrReason
+        ADD 1 TO DivideOverflowCount
+    ELSE
+        MOVE "Divide by zero" TO ErrReason
+        ADD 1 TO DivideZeroCount
+    END-IF
+    WRITE ErrorRecord.
+
 
-    DISPLAY "The first string is  " FirstString.
-    DISPLAY "The second string is " SecondString.
+WriteSuspenseRecord.
+    MOVE TranKey TO SusTranKey
+    MOVE Number1 TO SusNumber1
+    MOVE Number2 TO SusNumber2
+    MOVE "Result overflowed Result field" TO SusReason
+    WRITE SuspenseRecord
+    ADD 1 TO OverflowCount.
+
+
+WriteCheckpoint.
+    MOVE TransactionCount TO CkptCount
+    MOVE TranKey TO CkptLastKey
+    MOVE ProcessedCount TO CkptProcessedCount
+    MOVE RejectedCount TO CkptRejectedCount
+    MOVE ResultSum TO CkptResultSum
+    MOVE DivideZeroCount TO CkptDivideZeroCount
+    MOVE DivideOverflowCount TO CkptDivideOverflowCount
+    MOVE OverflowCount TO CkptOverflowCount
+    OPEN OUTPUT CheckpointFile
+    WRITE CheckpointRecord
+    CLOSE CheckpointFile.
+
+
+ClearCheckpoint.
+    MOVE ZERO TO CkptCount
+    MOVE ZERO TO CkptLastKey
+    MOVE ZERO TO CkptProcessedCount
+    MOVE ZERO TO CkptRejectedCount
+    MOVE ZERO TO CkptResultSum
+    MOVE ZERO TO CkptDivideZeroCount
+    MOVE ZERO TO CkptDivideOverflowCount
+    MOVE ZERO TO CkptOverflowCount
+    OPEN OUTPUT CheckpointFile
+    WRITE CheckpointRecord
+    CLOSE CheckpointFile.
+
+
+OpenAuditFile.
+    OPEN EXTEND AuditFile
+    IF AuditFileMissing
+        OPEN OUTPUT AuditFile
+    END-IF.
+*   AUDITLOG has to survive from one run of DriverProg to the next so
+*   that a CALL/CANCEL sequence against Fickle/Steadfast can still be
+*   reconstructed days later, so it is opened EXTEND and only falls
+*   back to OUTPUT the first time this job is ever run, when AUDITLOG
+*   does not exist yet.
 
 
 CallFickle.
@@ -88,10 +571,16 @@ CallFickle.
     DISPLAY "------------------- Calling Fickle ---------"
     MOVE 10 TO UserNumber
     CALL "Fickle" USING BY CONTENT UserNumber
+         BY REFERENCE FickleResult
+    PERFORM WriteFickleAudit
     MOVE 10 TO UserNumber
     CALL "Fickle" USING BY CONTENT UserNumber
+         BY REFERENCE FickleResult
+    PERFORM WriteFickleAudit
     MOVE 10 TO UserNumber
-    CALL "Fickle" USING BY CONTENT UserNumber.
+    CALL "Fickle" USING BY CONTENT UserNumber
+         BY REFERENCE FickleResult
+    PERFORM WriteFickleAudit.
 *   Every time I call Fickle with the same value
 *   produces a different result.  This is because
 *   it remembers its state from one call to the next.
@@ -103,10 +592,16 @@ CallSteadFast.
     DISPLAY "------------------- Calling Steadfast ---------"
     MOVE 10 TO UserNumber
     CALL "Steadfast" USING BY CONTENT UserNumber
+         BY REFERENCE SteadfastResult
+    PERFORM WriteSteadfastAudit
     MOVE 10 TO UserNumber
     CALL "Steadfast" USING BY CONTENT UserNumber
+         BY REFERENCE SteadfastResult
+    PERFORM WriteSteadfastAudit
     MOVE 10 TO UserNumber
-    CALL "Steadfast" USING BY CONTENT UserNumber.
+    CALL "Steadfast" USING BY CONTENT UserNumber
+         BY REFERENCE SteadfastResult
+    PERFORM WriteSteadfastAudit.
 *   Every time I call Steadfast with the same value
 *   it produces the same result.  We have eliminated
 *   State Memory by using the IS INITIAL phrase in
@@ -117,16 +612,84 @@ MakeFickleSteadfast.
     DISPLAY SPACE
     DISPLAY "----- Making fickle act like Steadfast -------"
     CANCEL "Fickle"
+    MOVE "Y" TO CancelPrecededCall
     MOVE 10 TO UserNumber
     CALL "Fickle" USING BY CONTENT UserNumber
+         BY REFERENCE FickleResult
+    PERFORM WriteFickleAudit
 
     CANCEL "Fickle"
+    MOVE "Y" TO CancelPrecededCall
     MOVE 10 TO UserNumber
     CALL "Fickle" USING BY CONTENT UserNumber
+         BY REFERENCE FickleResult
+    PERFORM WriteFickleAudit
 
     CANCEL "Fickle"
+    MOVE "Y" TO CancelPrecededCall
     MOVE 10 TO UserNumber
-    CALL "Fickle" USING BY CONTENT UserNumber.
+    CALL "Fickle" USING BY CONTENT UserNumber
+         BY REFERENCE FickleResult
+    PERFORM WriteFickleAudit.
 *   We can make Fickle act like Steadfast by using
 *   the CANCEL verb to set it into its initial state
 *   each time we call it
+
+
+StampAuditRecord.
+    ACCEPT AuditDate FROM DATE YYYYMMDD
+    ACCEPT AuditTime FROM TIME.
+
+
+WriteFickleAudit.
+    PERFORM StampAuditRecord
+    MOVE "Fickle" TO AuditProgram
+    MOVE UserNumber TO AuditUserNumber
+    MOVE FickleResult TO AuditResult
+    MOVE CancelPrecededCall TO AuditCancelFlag
+    MOVE "N" TO CancelPrecededCall
+    WRITE AuditRecord
+    ADD 1 TO FickleCallCount.
+
+
+WriteSteadfastAudit.
+    PERFORM StampAuditRecord
+    MOVE "Steadfast" TO AuditProgram
+    MOVE UserNumber TO AuditUserNumber
+    MOVE SteadfastResult TO AuditResult
+    MOVE CancelPrecededCall TO AuditCancelFlag
+    MOVE "N" TO CancelPrecededCall
+    WRITE AuditRecord
+    ADD 1 TO SteadfastCallCount.
+
+
+CallSeqNumGen.
+    DISPLAY SPACE
+    DISPLAY "------------------- Calling SeqNumGen ---------"
+    CALL "SeqNumGen" USING NextNumber
+    DISPLAY "Next sequence number is = " NextNumber.
+*   Unlike Fickle, SeqNumGen keeps SeqCurrentNumber in a counter file
+*   rather than in WORKING-STORAGE, so this number keeps climbing from
+*   one run of DriverProg to the next, not just from one CALL to the
+*   next within this run.
+
+
+PrintSummaryReport.
+    DISPLAY SPACE
+    DISPLAY "=============== End of Run Summary ==============="
+    DISPLAY "Transactions processed  : " ProcessedCount
+    DISPLAY "Transactions rejected   : " RejectedCount
+    DISPLAY "Divide-by-zero errors   : " DivideZeroCount
+    DISPLAY "Divide overflow errors  : " DivideOverflowCount
+    DISPLAY "Overflowed to suspense  : " OverflowCount
+    DISPLAY "Sum of results          : " ResultSum
+    IF ProcessedCount > ZERO
+        DIVIDE ResultSum BY ProcessedCount
+            GIVING ResultAverage ROUNDED
+    ELSE
+        MOVE ZERO TO ResultAverage
+    END-IF
+    DISPLAY "Average result          : " ResultAverage
+    DISPLAY "Fickle invocations      : " FickleCallCount
+    DISPLAY "Steadfast invocations   : " SteadfastCallCount
+    DISPLAY "====================================================".
