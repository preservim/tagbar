@@ -0,0 +1,45 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MultiplyNums.
+AUTHOR.  Michael Coughlan.
+* This sub-program is called by DriverProg.  It multiplies the two
+* numbers it is passed and hands the answer back in Result.  It also
+* overwrites SecondString to demonstrate that a parameter passed
+* BY REFERENCE can have its value changed by the called program.
+*
+* Modification History:
+* 2026-08-08  T.K.  Added OverflowFlag.  The MULTIPLY now carries an ON
+*                    SIZE ERROR clause that sets OverflowFlag instead of
+*                    letting the answer truncate silently, so the caller
+*                    can check it before trusting Result.  With
+*                    Number1/Number2 validated to PIC 9(3)V99 (max
+*                    999.99 each) the largest possible extension,
+*                    999980.00, still fits in Result PIC 9(6)V99, so
+*                    ON SIZE ERROR cannot actually fire today; this is
+*                    defensive, there to catch it automatically should
+*                    Number1/Number2 ever be widened again without a
+*                    matching widening of Result.
+
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+
+LINKAGE SECTION.
+01 Number1            PIC 9(3)V99.
+01 Number2            PIC 9(3)V99.
+01 FirstString        PIC X(19).
+01 SecondString       PIC X(19).
+01 Result             PIC 9(6)V99 COMP.
+01 OverflowFlag       PIC X.
+   88 MultiplyOverflowed    VALUE "Y".
+   88 MultiplyCompletedOk   VALUE "N".
+
+PROCEDURE DIVISION USING Number1, Number2, FirstString,
+                         SecondString, Result, OverflowFlag.
+Begin.
+    SET MultiplyCompletedOk TO TRUE
+    MULTIPLY Number1 BY Number2 GIVING Result
+        ON SIZE ERROR
+            SET MultiplyOverflowed TO TRUE
+    END-MULTIPLY.
+    MOVE "Overwritten by MultiplyNums" TO SecondString.
+    GOBACK.
