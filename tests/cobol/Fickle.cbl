@@ -0,0 +1,28 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Fickle.
+AUTHOR.  Michael Coughlan.
+* This sub-program demonstrates State Memory.  Counter is WORKING-STORAGE
+* and, because this program has not been declared IS INITIAL, it keeps
+* its value from one CALL to the next within the same run.  CANCELing
+* the program forces it to be reloaded and Counter to be reset.
+*
+* FickleResult is passed back BY REFERENCE so that callers (and the
+* audit log added to DriverProg) can see what Fickle actually returned
+* on each CALL.
+
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+
+WORKING-STORAGE SECTION.
+01 Counter            PIC 9(4) VALUE ZERO.
+
+LINKAGE SECTION.
+01 UserNumber         PIC 99.
+01 FickleResult       PIC 9(4).
+
+PROCEDURE DIVISION USING UserNumber, FickleResult.
+Begin.
+    ADD UserNumber TO Counter.
+    MOVE Counter TO FickleResult.
+    GOBACK.
